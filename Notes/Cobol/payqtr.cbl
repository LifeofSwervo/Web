@@ -0,0 +1,142 @@
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.    PayQtrRpt.
+000500 AUTHOR.        R WILKERSON.
+000600 INSTALLATION.  PAYROLL SYSTEMS.
+000700 DATE-WRITTEN.  08/09/2026.
+000800 DATE-COMPILED.
+
+000900******************************************************************
+001000*  PURPOSE.  READS THE YTD-TOTALS MASTER SEQUENTIALLY AND        *
+001100*  PRODUCES THE QUARTERLY TAX SUMMARY REPORT - ONE LINE PER      *
+001200*  EMPLOYEE SHOWING QUARTER-TO-DATE AND YEAR-TO-DATE GROSS PAY,  *
+001300*  DEDUCTIONS, AND NET PAY, WITH A RUN TOTAL LINE AT THE END.    *
+001400*  RUN AFTER PayDriver HAS POSTED THE PAY PERIOD'S RESULTS TO    *
+001500*  THE YTD-TOTALS MASTER.                                        *
+001600*-----------------------------------------------------------------
+001700*  MODIFICATION HISTORY.
+001800*    08/09/2026  RWK  ORIGINAL.
+001900*    08/09/2026  RWK  QUARTERLY-REPORT-FILE'S OPEN NOW CHECKS
+002000*                     WS-QTRRPT-STATUS LIKE EVERY OTHER FILE OPEN
+002100*                     IN THIS PROGRAM.
+002200******************************************************************
+
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.  IBM-370.
+002600 OBJECT-COMPUTER.  IBM-370.
+
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT YTD-TOTALS-FILE ASSIGN TO "YTDMAST"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS SEQUENTIAL
+003200         RECORD KEY IS YT-EMPLOYEE-ID
+003300         FILE STATUS IS WS-YTDMST-STATUS.
+
+003400     SELECT QUARTERLY-REPORT-FILE ASSIGN TO "QTRRPT"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-QTRRPT-STATUS.
+
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  YTD-TOTALS-FILE.
+004000 COPY YTDREC.CPY.
+
+004100 FD  QUARTERLY-REPORT-FILE
+004200     RECORDING MODE IS F.
+004300 01  QR-PRINT-LINE               PIC X(96).
+
+004400 WORKING-STORAGE SECTION.
+
+004500 01  WS-YTDMST-STATUS            PIC X(02) VALUE SPACES.
+004600 01  WS-QTRRPT-STATUS            PIC X(02) VALUE SPACES.
+
+004700 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+004800     88  WS-END-OF-FILE                    VALUE 'Y'.
+
+004900 01  WS-RUN-TOTAL-QTD-GROSS       PIC 9(07)V99 VALUE ZERO.
+005000 01  WS-RUN-TOTAL-QTD-DEDUCTIONS  PIC 9(07)V99 VALUE ZERO.
+005100 01  WS-RUN-TOTAL-QTD-NET         PIC 9(07)V99 VALUE ZERO.
+
+005200 COPY QTRLINE.CPY.
+
+005300 PROCEDURE DIVISION.
+
+005400******************************************************************
+005500*    0000-MAINLINE
+005600******************************************************************
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005900     PERFORM 2000-WRITE-DETAIL-LINE THRU 2000-EXIT
+006000             UNTIL WS-END-OF-FILE.
+006100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006200     STOP RUN.
+
+006300******************************************************************
+006400*    1000-INITIALIZE
+006500******************************************************************
+006600 1000-INITIALIZE.
+006700     OPEN INPUT YTD-TOTALS-FILE.
+006800     IF WS-YTDMST-STATUS NOT = "00"
+006900         DISPLAY "PAYQTR - UNABLE TO OPEN YTD-TOTALS MASTER, "
+007000                 "STATUS = " WS-YTDMST-STATUS
+007100         STOP RUN
+007200     END-IF.
+007300     OPEN OUTPUT QUARTERLY-REPORT-FILE.
+007400     IF WS-QTRRPT-STATUS NOT = "00"
+007500         DISPLAY "PAYQTR - UNABLE TO OPEN QUARTERLY REPORT FILE, "
+007600                 "STATUS = " WS-QTRRPT-STATUS
+007700         STOP RUN
+007800     END-IF.
+007900     PERFORM 2100-READ-YTD-RECORD THRU 2100-EXIT.
+008000 1000-EXIT.
+008100     EXIT.
+
+008200******************************************************************
+008300*    2000-WRITE-DETAIL-LINE
+008400*    WRITES ONE QUARTERLY SUMMARY LINE AND ADDS THE EMPLOYEE'S
+008500*    QTD FIGURES INTO THE RUN TOTALS.
+008600******************************************************************
+008700 2000-WRITE-DETAIL-LINE.
+008800     MOVE YT-EMPLOYEE-ID TO QL-EMPLOYEE-ID.
+008900     MOVE YT-CURRENT-QUARTER TO QL-QUARTER.
+009000     MOVE YT-QTD-GROSS-PAY TO QL-QTD-GROSS-PAY.
+009100     MOVE YT-QTD-DEDUCTIONS TO QL-QTD-DEDUCTIONS.
+009200     MOVE YT-QTD-NET-PAY TO QL-QTD-NET-PAY.
+009300     MOVE YT-YTD-GROSS-PAY TO QL-YTD-GROSS-PAY.
+009400     MOVE YT-YTD-DEDUCTIONS TO QL-YTD-DEDUCTIONS.
+009500     MOVE YT-YTD-NET-PAY TO QL-YTD-NET-PAY.
+009600     WRITE QR-PRINT-LINE FROM QL-DETAIL-LINE.
+009700     ADD YT-QTD-GROSS-PAY TO WS-RUN-TOTAL-QTD-GROSS.
+009800     ADD YT-QTD-DEDUCTIONS TO WS-RUN-TOTAL-QTD-DEDUCTIONS.
+009900     ADD YT-QTD-NET-PAY TO WS-RUN-TOTAL-QTD-NET.
+010000     PERFORM 2100-READ-YTD-RECORD THRU 2100-EXIT.
+010100 2000-EXIT.
+010200     EXIT.
+
+010300******************************************************************
+010400*    2100-READ-YTD-RECORD
+010500******************************************************************
+010600 2100-READ-YTD-RECORD.
+010700     READ YTD-TOTALS-FILE NEXT RECORD
+010800         AT END
+010900             SET WS-END-OF-FILE TO TRUE
+011000     END-READ.
+011100 2100-EXIT.
+011200     EXIT.
+
+011300******************************************************************
+011400*    9000-TERMINATE
+011500******************************************************************
+011600 9000-TERMINATE.
+011700     MOVE WS-RUN-TOTAL-QTD-GROSS TO QL-TOTAL-QTD-GROSS.
+011800     MOVE WS-RUN-TOTAL-QTD-DEDUCTIONS TO QL-TOTAL-QTD-DEDUCT.
+011900     MOVE WS-RUN-TOTAL-QTD-NET TO QL-TOTAL-QTD-NET.
+012000     WRITE QR-PRINT-LINE FROM QL-TOTAL-LINE.
+012100     CLOSE YTD-TOTALS-FILE.
+012200     CLOSE QUARTERLY-REPORT-FILE.
+012300 9000-EXIT.
+012400     EXIT.
+012500 END PROGRAM PayQtrRpt.
