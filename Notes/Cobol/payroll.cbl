@@ -1,31 +1,256 @@
-       IDENTIFICATION DIVISION.                                         000100
-       PROGRAM-ID. Payroll.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-HW   PIC 99V9(1).
-       01 WS-HR     PIC 99V99.
-       01 WS-GP      PIC 999V99.
-       01 WS-DEDUCTIONS       PIC 999V99.
-       01 WS-NP       PIC 999V99.
-       01 DEDUCTION-RATE      PIC V9(2) VALUE 0.10.
-
-       LINKAGE SECTION.
-       01 LS-HW   PIC 99V9(1).
-       01 LS-HR     PIC 99V99.
-       01 LS-GP      PIC 999V99.
-       01 LS-DEDUCTIONS       PIC 999V99.
-       01 LS-NP       PIC 999V99.
-
-
-       PROCEDURE DIVISION USING LS-HW LS-HR LS-GP LS-DEDUCTIONS LS-NP.
-           MOVE LS-HW TO WS-HW.
-           MOVE LS-HR TO WS-HR.
-           COMPUTE WS-GP = WS-HW * WS-HR.
-           COMPUTE WS-DEDUCTIONS = WS-GP * DEDUCTION-RATE.
-           COMPUTE WS-NP = WS-GP - WS-DEDUCTIONS.
-           MOVE WS-GP TO LS-GP.
-           MOVE WS-DEDUCTIONS TO LS-DEDUCTIONS.
-           MOVE WS-NP TO LS-NP.
-           EXIT PROGRAM.
-       END PROGRAM Payroll.
\ No newline at end of file
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.    Payroll.
+000500 AUTHOR.        R WILKERSON.
+000600 INSTALLATION.  PAYROLL SYSTEMS.
+000700 DATE-WRITTEN.  01/15/2019.
+000800 DATE-COMPILED.
+
+000900******************************************************************
+001000*  PURPOSE.  COMPUTES GROSS PAY, ITEMIZED DEDUCTIONS, AND NET   *
+001100*  PAY FOR A SINGLE EMPLOYEE FOR ONE PAY PERIOD.  CALLED AS A   *
+001200*  SUBPROGRAM FROM A BATCH PAYROLL DRIVER (ONE CALL PER         *
+001300*  EMPLOYEE PER RUN).  HOURS OVER 40 ARE PAID AT THE OVERTIME   *
+001400*  PREMIUM RATE.  FEDERAL WITHHOLDING IS LOOKED UP FROM A       *
+001500*  GRADUATED BRACKET TABLE RATHER THAN A FLAT PERCENTAGE.       *
+001600*-----------------------------------------------------------------
+001700*  MODIFICATION HISTORY.
+001800*    01/15/2019  RWK  ORIGINAL - FLAT GROSS PAY, FLAT 10 PERCENT
+001900*                     DEDUCTION RATE.
+002000*    08/09/2026  RWK  ADDED OVERTIME PREMIUM CALCULATION - HOURS
+002100*                     OVER 40 NOW PAID AT TIME-AND-A-HALF.
+002200*    08/09/2026  RWK  REPLACED FLAT DEDUCTION-RATE WITH A
+002300*                     GRADUATED WITHHOLDING TABLE LOOKUP AND
+002400*                     ITEMIZED THE DEDUCTIONS INTO FEDERAL,
+002500*                     STATE, FICA, HEALTH, AND 401(K) DETAIL
+002600*                     (SEE DEDCTS.CPY).
+002700*    08/09/2026  RWK  ADDED EDIT/VALIDATION OF LS-HW AND LS-HR
+002800*                     BEFORE ANY COMPUTE IS PERFORMED; CALLER IS
+002900*                     TOLD VIA LS-EDIT-STATUS WHETHER THE
+003000*                     TIMECARD WAS ACCEPTED.
+003100*    08/09/2026  RWK  WIDENED GP/NP AND THE DEDUCTION DETAIL
+003200*                     FIELDS TO 9(5)V99 - THE OLD 999V99 SIZING
+003300*                     COULD OVERFLOW ON ORDINARY IN-RANGE HOURS
+003400*                     AND RATES.  MADE NET PAY SIGNED AND REJECT
+003500*                     THE TIMECARD RATHER THAN RETURN A NEGATIVE
+003600*                     NET PAY AS A BOGUS POSITIVE AMOUNT.  ADDED
+003700*                     ON SIZE ERROR BACKSTOPS TO THE GROSS PAY
+003800*                     AND DEDUCTION COMPUTE STATEMENTS.
+003900******************************************************************
+
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 SOURCE-COMPUTER.  IBM-370.
+004300 OBJECT-COMPUTER.  IBM-370.
+
+004400 DATA DIVISION.
+004500 WORKING-STORAGE SECTION.
+
+004600*-----------------------------------------------------------------
+004700*    HOURS / RATE / GROSS PAY WORK AREAS
+004800*-----------------------------------------------------------------
+004900 01  WS-HW                       PIC 99V9(1).
+005000 01  WS-HR                       PIC 99V99.
+005100 01  WS-GP                       PIC 9(5)V99.
+005200 01  WS-NP                       PIC S9(5)V99.
+
+005300 01  WS-REG-HOURS                PIC 99V9(1).
+005400 01  WS-OT-HOURS                 PIC 99V9(1).
+005500 01  WS-REG-PAY                  PIC 9(5)V99.
+005600 01  WS-OT-PAY                   PIC 9(5)V99.
+005700 01  WS-OT-THRESHOLD             PIC 99V9(1) VALUE 40.0.
+005800 01  WS-OT-RATE-FACTOR           PIC 9V99    VALUE 1.50.
+
+005900*-----------------------------------------------------------------
+006000*    ITEMIZED DEDUCTION WORK AREAS AND RATES
+006100*-----------------------------------------------------------------
+006200 01  WS-DEDUCTIONS-DETAIL.
+006300     05  WS-FEDERAL-TAX          PIC 9(5)V99.
+006400     05  WS-STATE-TAX            PIC 9(5)V99.
+006500     05  WS-FICA-TAX             PIC 9(5)V99.
+006600     05  WS-HEALTH-INSURANCE     PIC 9(5)V99.
+006700     05  WS-RETIREMENT-401K      PIC 9(5)V99.
+006800     05  WS-TOTAL-DEDUCTIONS     PIC 9(5)V99.
+
+006900 01  WS-STATE-TAX-RATE           PIC V999  VALUE .050.
+007000 01  WS-FICA-RATE                PIC V9999 VALUE .0765.
+007100 01  WS-HEALTH-INS-AMOUNT        PIC 999V99 VALUE 025.00.
+007200 01  WS-RETIREMENT-RATE          PIC V999  VALUE .030.
+
+007300*-----------------------------------------------------------------
+007400*    GRADUATED FEDERAL WITHHOLDING TABLE
+007500*-----------------------------------------------------------------
+007600 COPY WHTAB.CPY.
+
+007700*-----------------------------------------------------------------
+007800*    EDIT / VALIDATION SWITCHES AND LIMITS
+007900*-----------------------------------------------------------------
+008000 01  WS-EDIT-SWITCH              PIC X(01) VALUE 'Y'.
+008100     88  WS-EDIT-VALID                     VALUE 'Y'.
+008200     88  WS-EDIT-INVALID                   VALUE 'N'.
+
+008300 01  WS-MIN-HOURS                PIC 99V9(1) VALUE 00.1.
+008400 01  WS-MAX-HOURS                PIC 99V9(1) VALUE 80.0.
+008500 01  WS-MIN-RATE                 PIC 99V99   VALUE 01.00.
+008600 01  WS-MAX-RATE                 PIC 99V99   VALUE 99.99.
+
+008700 LINKAGE SECTION.
+008800 01  LS-HW                       PIC 99V9(1).
+008900 01  LS-HR                       PIC 99V99.
+009000 01  LS-GP                       PIC 9(5)V99.
+
+009100*-----------------------------------------------------------------
+009200*    ITEMIZED DEDUCTIONS GROUP - SEE DEDCTS.CPY
+009300*-----------------------------------------------------------------
+009400 COPY DEDCTS.CPY.
+
+009500 01  LS-NP                       PIC S9(5)V99.
+
+009600 01  LS-EDIT-STATUS              PIC X(01).
+009700     88  LS-VALID                          VALUE 'Y'.
+009800     88  LS-INVALID                        VALUE 'N'.
+
+009900 PROCEDURE DIVISION USING LS-HW LS-HR LS-GP LS-DEDUCTIONS
+010000                          LS-NP LS-EDIT-STATUS.
+
+010100******************************************************************
+010200*    0000-MAINLINE
+010300******************************************************************
+010400 0000-MAINLINE.
+010500     PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT.
+010600     IF WS-EDIT-INVALID
+010700         GO TO 8000-REJECT-TIMECARD
+010800     END-IF.
+010900     PERFORM 2000-COMPUTE-GROSS-PAY THRU 2000-EXIT.
+011000     PERFORM 3000-COMPUTE-DEDUCTIONS THRU 3000-EXIT.
+011100     PERFORM 4000-COMPUTE-NET-PAY THRU 4000-EXIT.
+011200     IF WS-EDIT-INVALID OR WS-NP < ZERO
+011300         GO TO 8000-REJECT-TIMECARD
+011400     END-IF.
+011500     SET LS-VALID TO TRUE.
+011600     GO TO 9999-EXIT.
+
+011700******************************************************************
+011800*    8000-REJECT-TIMECARD
+011900*    A TIMECARD THAT FAILED EDIT, OVERFLOWED A COMPUTE, OR WOULD
+012000*    NET NEGATIVE (DEDUCTIONS EXCEED GROSS PAY) IS REJECTED
+012100*    RATHER THAN RETURNED TO THE CALLER.
+012200******************************************************************
+012300 8000-REJECT-TIMECARD.
+012400     SET LS-INVALID TO TRUE.
+012500     MOVE ZEROES TO LS-GP LS-NP LS-DEDUCTIONS.
+012600     GO TO 9999-EXIT.
+
+012700******************************************************************
+012800*    1000-VALIDATE-INPUT
+012900*    REJECTS OUT-OF-RANGE HOURS OR RATES BEFORE ANY MATH RUNS.
+013000******************************************************************
+013100 1000-VALIDATE-INPUT.
+013200     SET WS-EDIT-VALID TO TRUE.
+013300     IF LS-HW < WS-MIN-HOURS OR LS-HW > WS-MAX-HOURS
+013400         SET WS-EDIT-INVALID TO TRUE
+013500     END-IF.
+013600     IF LS-HR < WS-MIN-RATE OR LS-HR > WS-MAX-RATE
+013700         SET WS-EDIT-INVALID TO TRUE
+013800     END-IF.
+013900 1000-EXIT.
+014000     EXIT.
+
+014100******************************************************************
+014200*    2000-COMPUTE-GROSS-PAY
+014300*    SPLITS HOURS INTO REGULAR AND OVERTIME BUCKETS AND PAYS THE
+014400*    OVERTIME PREMIUM RATE ON HOURS OVER THE THRESHOLD.
+014500******************************************************************
+014600 2000-COMPUTE-GROSS-PAY.
+014700     MOVE LS-HW TO WS-HW.
+014800     MOVE LS-HR TO WS-HR.
+014900     IF WS-HW > WS-OT-THRESHOLD
+015000         MOVE WS-OT-THRESHOLD TO WS-REG-HOURS
+015100         COMPUTE WS-OT-HOURS = WS-HW - WS-OT-THRESHOLD
+015200     ELSE
+015300         MOVE WS-HW TO WS-REG-HOURS
+015400         MOVE ZERO TO WS-OT-HOURS
+015500     END-IF.
+015600     COMPUTE WS-REG-PAY ROUNDED = WS-REG-HOURS * WS-HR
+015700         ON SIZE ERROR
+015800             SET WS-EDIT-INVALID TO TRUE
+015900     END-COMPUTE.
+016000     COMPUTE WS-OT-PAY ROUNDED =
+016100             WS-OT-HOURS * WS-HR * WS-OT-RATE-FACTOR
+016200         ON SIZE ERROR
+016300             SET WS-EDIT-INVALID TO TRUE
+016400     END-COMPUTE.
+016500     COMPUTE WS-GP = WS-REG-PAY + WS-OT-PAY
+016600         ON SIZE ERROR
+016700             SET WS-EDIT-INVALID TO TRUE
+016800     END-COMPUTE.
+016900 2000-EXIT.
+017000     EXIT.
+
+017100******************************************************************
+017200*    3000-COMPUTE-DEDUCTIONS
+017300*    LOOKS UP THE GRADUATED WITHHOLDING TABLE FOR THE FEDERAL
+017400*    TAX BRACKET AND COMPUTES EACH OF THE OTHER ITEMIZED
+017500*    DEDUCTIONS.
+017600******************************************************************
+017700 3000-COMPUTE-DEDUCTIONS.
+017800     SET WS-WH-IDX TO 1.
+017900     SEARCH WS-WH-BRACKET
+018000         AT END
+018100             SET WS-WH-IDX TO 5
+018200         WHEN WS-GP NOT > WS-WH-UPPER-LIMIT (WS-WH-IDX)
+018300             CONTINUE
+018400     END-SEARCH.
+018500     COMPUTE WS-FEDERAL-TAX ROUNDED =
+018600             WS-GP * WS-WH-RATE (WS-WH-IDX)
+018700         ON SIZE ERROR
+018800             SET WS-EDIT-INVALID TO TRUE
+018900     END-COMPUTE.
+019000     COMPUTE WS-STATE-TAX ROUNDED = WS-GP * WS-STATE-TAX-RATE
+019100         ON SIZE ERROR
+019200             SET WS-EDIT-INVALID TO TRUE
+019300     END-COMPUTE.
+019400     COMPUTE WS-FICA-TAX ROUNDED = WS-GP * WS-FICA-RATE
+019500         ON SIZE ERROR
+019600             SET WS-EDIT-INVALID TO TRUE
+019700     END-COMPUTE.
+019800     MOVE WS-HEALTH-INS-AMOUNT TO WS-HEALTH-INSURANCE.
+019900     COMPUTE WS-RETIREMENT-401K ROUNDED =
+020000             WS-GP * WS-RETIREMENT-RATE
+020100         ON SIZE ERROR
+020200             SET WS-EDIT-INVALID TO TRUE
+020300     END-COMPUTE.
+020400     COMPUTE WS-TOTAL-DEDUCTIONS =
+020500             WS-FEDERAL-TAX + WS-STATE-TAX + WS-FICA-TAX +
+020600             WS-HEALTH-INSURANCE + WS-RETIREMENT-401K
+020700         ON SIZE ERROR
+020800             SET WS-EDIT-INVALID TO TRUE
+020900     END-COMPUTE.
+021000 3000-EXIT.
+021100     EXIT.
+
+021200******************************************************************
+021300*    4000-COMPUTE-NET-PAY
+021400*    ROLLS THE DEDUCTION DETAIL BACK TO THE CALLER ALONG WITH
+021500*    GROSS AND NET PAY.
+021600******************************************************************
+021700 4000-COMPUTE-NET-PAY.
+021800     COMPUTE WS-NP = WS-GP - WS-TOTAL-DEDUCTIONS.
+021900     MOVE WS-GP                 TO LS-GP.
+022000     MOVE WS-FEDERAL-TAX        TO LS-FEDERAL-TAX.
+022100     MOVE WS-STATE-TAX          TO LS-STATE-TAX.
+022200     MOVE WS-FICA-TAX           TO LS-FICA-TAX.
+022300     MOVE WS-HEALTH-INSURANCE   TO LS-HEALTH-INSURANCE.
+022400     MOVE WS-RETIREMENT-401K    TO LS-RETIREMENT-401K.
+022500     MOVE WS-TOTAL-DEDUCTIONS   TO LS-TOTAL-DEDUCTIONS.
+022600     MOVE WS-NP                 TO LS-NP.
+022700 4000-EXIT.
+022800     EXIT.
+
+022900******************************************************************
+023000*    9999-EXIT
+023100******************************************************************
+023200 9999-EXIT.
+023300     EXIT PROGRAM.
+023400 END PROGRAM Payroll.
