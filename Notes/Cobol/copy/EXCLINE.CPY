@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*  EXCLINE.CPY                                                  *
+000300*  DETAIL LINE LAYOUT FOR THE TIMECARD EXCEPTION REPORT.  ONE   *
+000400*  LINE PER REJECTED OR FLAGGED TIMECARD.                       *
+000500*-----------------------------------------------------------------
+000600*  DATE-WRITTEN.  08/09/2026.
+000700*  MODIFICATION HISTORY.
+000800*    08/09/2026  RWK  ORIGINAL.
+000900*****************************************************************
+001000 01  XL-DETAIL-LINE.
+001100     05  FILLER                  PIC X(01) VALUE SPACES.
+001200     05  XL-EMPLOYEE-ID          PIC X(06).
+001300     05  FILLER                  PIC X(02) VALUE SPACES.
+001400     05  XL-HOURS                PIC ZZ9.99.
+001500     05  FILLER                  PIC X(02) VALUE SPACES.
+001600     05  XL-RATE                 PIC ZZ9.99.
+001700     05  FILLER                  PIC X(02) VALUE SPACES.
+001800     05  XL-REASON               PIC X(40).
