@@ -0,0 +1,40 @@
+000100*****************************************************************
+000200*  REGLINE.CPY                                                  *
+000300*  DETAIL AND TOTAL LINE LAYOUTS FOR THE PAYROLL REGISTER       *
+000400*  REPORT.  ONE DETAIL LINE PER EMPLOYEE, ONE TOTAL LINE PER    *
+000500*  RUN.                                                         *
+000600*-----------------------------------------------------------------
+000700*  DATE-WRITTEN.  08/09/2026.
+000800*  MODIFICATION HISTORY.
+000900*    08/09/2026  RWK  ORIGINAL.
+001000*    08/09/2026  RWK  WIDENED THE FILLER AHEAD OF THE TOTAL
+001100*                     LINE'S AMOUNT FIELDS SO THEY LINE UP UNDER
+001200*                     THE DETAIL LINE'S GROSS/DEDUCTIONS/NET
+001300*                     COLUMNS ON THE PRINTED REGISTER.
+001400*****************************************************************
+001500 01  RL-DETAIL-LINE.
+001600     05  FILLER                  PIC X(01) VALUE SPACES.
+001700     05  RL-EMPLOYEE-ID          PIC X(06).
+001800     05  FILLER                  PIC X(02) VALUE SPACES.
+001900     05  RL-EMPLOYEE-NAME        PIC X(30).
+002000     05  FILLER                  PIC X(02) VALUE SPACES.
+002100     05  RL-HOURS                PIC ZZ9.99.
+002200     05  FILLER                  PIC X(02) VALUE SPACES.
+002300     05  RL-RATE                 PIC ZZ9.99.
+002400     05  FILLER                  PIC X(02) VALUE SPACES.
+002500     05  RL-GROSS-PAY            PIC ZZZ,ZZ9.99.
+002600     05  FILLER                  PIC X(02) VALUE SPACES.
+002700     05  RL-DEDUCTIONS           PIC ZZZ,ZZ9.99.
+002800     05  FILLER                  PIC X(02) VALUE SPACES.
+002900     05  RL-NET-PAY              PIC ZZZ,ZZ9.99.
+
+003000 01  RL-TOTAL-LINE.
+003100     05  FILLER                  PIC X(01) VALUE SPACES.
+003200     05  FILLER                  PIC X(39) VALUE
+003300             'RUN TOTALS'.
+003400     05  FILLER                  PIC X(17) VALUE SPACES.
+003500     05  RL-TOTAL-GROSS-PAY      PIC ZZZ,ZZ9.99.
+003600     05  FILLER                  PIC X(02) VALUE SPACES.
+003700     05  RL-TOTAL-DEDUCTIONS     PIC ZZZ,ZZ9.99.
+003800     05  FILLER                  PIC X(02) VALUE SPACES.
+003900     05  RL-TOTAL-NET-PAY        PIC ZZZ,ZZ9.99.
