@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200*  WHTAB.CPY                                                    *
+000300*  GRADUATED FEDERAL WITHHOLDING TABLE, KEYED ON GROSS PAY FOR  *
+000400*  THE PAY PERIOD.  TABLE IS LOADED AT COMPILE TIME VIA THE     *
+000500*  REDEFINES BELOW - NO RUNTIME LOAD STEP IS NEEDED.            *
+000600*  BRACKETS ARE WEEKLY-EQUIVALENT GROSS PAY UPPER LIMITS; THE   *
+000700*  RATE APPLIES TO THE FULL GROSS PAY ONCE THE BRACKET IS       *
+000800*  MATCHED (SIMPLE TABLE LOOKUP, NOT A MARGINAL COMPUTATION).   *
+000900*-----------------------------------------------------------------
+001000*  DATE-WRITTEN.  08/09/2026.
+001100*  MODIFICATION HISTORY.
+001200*    08/09/2026  RWK  ORIGINAL - REPLACES FLAT 10 PERCENT
+001300*                     DEDUCTION-RATE CONSTANT IN Payroll.
+001400*****************************************************************
+001500 01  WS-WH-TABLE-VALUES.
+001600     05  FILLER PIC 9(5)V99      VALUE 00200.00.
+001700     05  FILLER PIC V999         VALUE .100.
+001800     05  FILLER PIC 9(5)V99      VALUE 00400.00.
+001900     05  FILLER PIC V999         VALUE .150.
+002000     05  FILLER PIC 9(5)V99      VALUE 00600.00.
+002100     05  FILLER PIC V999         VALUE .200.
+002200     05  FILLER PIC 9(5)V99      VALUE 00800.00.
+002300     05  FILLER PIC V999         VALUE .250.
+002400     05  FILLER PIC 9(5)V99      VALUE 99999.99.
+002500     05  FILLER PIC V999         VALUE .300.
+
+002600 01  WS-WITHHOLDING-TABLE REDEFINES WS-WH-TABLE-VALUES.
+002700     05  WS-WH-BRACKET OCCURS 5 TIMES
+002800             INDEXED BY WS-WH-IDX.
+002900         10  WS-WH-UPPER-LIMIT   PIC 9(5)V99.
+003000         10  WS-WH-RATE          PIC V999.
