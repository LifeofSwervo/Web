@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*  GLREC.CPY                                                    *
+000300*  RECORD LAYOUT FOR THE GENERAL LEDGER EXPORT FEED.  ONE       *
+000400*  SUMMARY RECORD PER PAYROLL RUN, DISTRIBUTED ACROSS THE       *
+000500*  PAYROLL EXPENSE, WITHHOLDING LIABILITY, AND NET PAY CASH     *
+000600*  ACCOUNTS SO ACCOUNTING CAN IMPORT IT DIRECTLY.               *
+000700*-----------------------------------------------------------------
+000800*  DATE-WRITTEN.  08/09/2026.
+000900*  MODIFICATION HISTORY.
+001000*    08/09/2026  RWK  ORIGINAL.
+001100*****************************************************************
+001200 01  GL-EXPORT-RECORD.
+001300     05  GL-RUN-DATE             PIC 9(08).
+001400     05  GL-ACCOUNT-NUMBER       PIC X(10).
+001500     05  GL-ACCOUNT-DESCRIPTION  PIC X(25).
+001600     05  GL-DEBIT-CREDIT         PIC X(01).
+001700         88  GL-IS-DEBIT                    VALUE 'D'.
+001800         88  GL-IS-CREDIT                   VALUE 'C'.
+001900     05  GL-AMOUNT               PIC 9(07)V99.
