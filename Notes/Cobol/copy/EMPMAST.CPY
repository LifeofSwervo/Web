@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*  EMPMAST.CPY                                                  *
+000300*  RECORD LAYOUT FOR THE EMPLOYEE-MASTER INDEXED FILE.          *
+000400*  KEYED ON EMPLOYEE ID.  CARRIES THE AUTHORIZED HOURLY RATE    *
+000500*  OF RECORD SO A TIMECARD'S RATE CAN BE VALIDATED AGAINST IT.  *
+000600*-----------------------------------------------------------------
+000700*  DATE-WRITTEN.  08/09/2026.
+000800*  MODIFICATION HISTORY.
+000900*    08/09/2026  RWK  ORIGINAL.
+001000*****************************************************************
+001100 01  EM-EMPLOYEE-RECORD.
+001200     05  EM-EMPLOYEE-ID          PIC X(06).
+001300     05  EM-EMPLOYEE-NAME        PIC X(30).
+001400     05  EM-DEPARTMENT           PIC X(10).
+001500     05  EM-AUTHORIZED-RATE      PIC 99V99.
+001600     05  FILLER                  PIC X(10).
