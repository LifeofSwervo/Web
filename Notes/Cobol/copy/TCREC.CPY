@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*  TCREC.CPY                                                    *
+000300*  RECORD LAYOUT FOR THE TIMECARD TRANSACTION FILE READ BY THE  *
+000400*  BATCH PAYROLL DRIVER.  ONE RECORD PER EMPLOYEE PER PAY       *
+000500*  PERIOD.  FILE IS EXPECTED SORTED ASCENDING BY EMPLOYEE ID    *
+000600*  SO THE DRIVER CAN RESTART BY POSITION.                       *
+000700*-----------------------------------------------------------------
+000800*  DATE-WRITTEN.  08/09/2026.
+000900*  MODIFICATION HISTORY.
+001000*    08/09/2026  RWK  ORIGINAL.
+001100*****************************************************************
+001200 01  TC-TIMECARD-RECORD.
+001300     05  TC-EMPLOYEE-ID          PIC X(06).
+001400     05  TC-HOURS-WORKED         PIC 99V9(1).
+001500     05  TC-HOURLY-RATE          PIC 99V99.
+001600     05  FILLER                  PIC X(10).
