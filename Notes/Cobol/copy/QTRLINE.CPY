@@ -0,0 +1,40 @@
+000100*****************************************************************
+000200*  QTRLINE.CPY                                                  *
+000300*  DETAIL AND TOTAL LINE LAYOUTS FOR THE QUARTERLY TAX SUMMARY  *
+000400*  REPORT PRODUCED FROM THE YTD-TOTALS FILE.                    *
+000500*-----------------------------------------------------------------
+000600*  DATE-WRITTEN.  08/09/2026.
+000700*  MODIFICATION HISTORY.
+000800*    08/09/2026  RWK  ORIGINAL.
+000900*    08/09/2026  RWK  NARROWED THE FILLER AHEAD OF THE TOTAL
+001000*                     LINE'S AMOUNT FIELDS SO THEY LINE UP UNDER
+001100*                     THE DETAIL LINE'S QTD COLUMNS ON THE
+001200*                     PRINTED REPORT.
+001300*****************************************************************
+001400 01  QL-DETAIL-LINE.
+001500     05  FILLER                  PIC X(01) VALUE SPACES.
+001600     05  QL-EMPLOYEE-ID          PIC X(06).
+001700     05  FILLER                  PIC X(03) VALUE SPACES.
+001800     05  QL-QUARTER              PIC 9(01).
+001900     05  FILLER                  PIC X(03) VALUE SPACES.
+002000     05  QL-QTD-GROSS-PAY        PIC ZZZ,ZZ9.99.
+002100     05  FILLER                  PIC X(02) VALUE SPACES.
+002200     05  QL-QTD-DEDUCTIONS       PIC ZZZ,ZZ9.99.
+002300     05  FILLER                  PIC X(02) VALUE SPACES.
+002400     05  QL-QTD-NET-PAY          PIC ZZZ,ZZ9.99.
+002500     05  FILLER                  PIC X(02) VALUE SPACES.
+002600     05  QL-YTD-GROSS-PAY        PIC ZZZ,ZZ9.99.
+002700     05  FILLER                  PIC X(02) VALUE SPACES.
+002800     05  QL-YTD-DEDUCTIONS       PIC ZZZ,ZZ9.99.
+002900     05  FILLER                  PIC X(02) VALUE SPACES.
+003000     05  QL-YTD-NET-PAY          PIC ZZZ,ZZ9.99.
+
+003100 01  QL-TOTAL-LINE.
+003200     05  FILLER                  PIC X(10) VALUE
+003300             'QTR TOTALS'.
+003400     05  FILLER                  PIC X(04) VALUE SPACES.
+003500     05  QL-TOTAL-QTD-GROSS      PIC ZZZ,ZZ9.99.
+003600     05  FILLER                  PIC X(02) VALUE SPACES.
+003700     05  QL-TOTAL-QTD-DEDUCT     PIC ZZZ,ZZ9.99.
+003800     05  FILLER                  PIC X(02) VALUE SPACES.
+003900     05  QL-TOTAL-QTD-NET        PIC ZZZ,ZZ9.99.
