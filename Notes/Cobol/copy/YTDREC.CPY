@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*  YTDREC.CPY                                                   *
+000300*  RECORD LAYOUT FOR THE YTD-TOTALS INDEXED FILE.  KEYED ON     *
+000400*  EMPLOYEE ID.  CARRIES YEAR-TO-DATE AND QUARTER-TO-DATE       *
+000500*  ACCUMULATORS THAT THE BATCH DRIVER UPDATES AFTER EVERY CALL  *
+000600*  TO Payroll, AND THAT THE QUARTERLY TAX SUMMARY REPORT ROLLS  *
+000700*  UP FROM.                                                     *
+000800*-----------------------------------------------------------------
+000900*  DATE-WRITTEN.  08/09/2026.
+001000*  MODIFICATION HISTORY.
+001100*    08/09/2026  RWK  ORIGINAL.
+001200*    08/09/2026  RWK  ADDED YT-CURRENT-YEAR.  WITHOUT A STORED
+001300*                     YEAR, A Q4-TO-Q1 RUN COULD RESET QTD BUT
+001400*                     HAD NO WAY TO TELL YTD NEEDED TO ROLL OVER
+001500*                     TOO, SO YTD ACCUMULATED ACROSS YEARS.
+001600*****************************************************************
+001700 01  YT-YTD-RECORD.
+001800     05  YT-EMPLOYEE-ID          PIC X(06).
+001900     05  YT-CURRENT-YEAR         PIC 9(04).
+002000     05  YT-CURRENT-QUARTER      PIC 9(01).
+002100     05  YT-YTD-GROSS-PAY        PIC 9(07)V99.
+002200     05  YT-YTD-DEDUCTIONS       PIC 9(07)V99.
+002300     05  YT-YTD-NET-PAY          PIC 9(07)V99.
+002400     05  YT-QTD-GROSS-PAY        PIC 9(07)V99.
+002500     05  YT-QTD-DEDUCTIONS       PIC 9(07)V99.
+002600     05  YT-QTD-NET-PAY          PIC 9(07)V99.
+002700     05  FILLER                  PIC X(06).
