@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*  CKPTREC.CPY                                                  *
+000300*  RECORD LAYOUT FOR THE BATCH PAYROLL CHECKPOINT FILE.  HOLDS  *
+000400*  THE LAST EMPLOYEE ID SUCCESSFULLY PROCESSED SO A RESTARTED   *
+000500*  RUN CAN SKIP PAST WORK ALREADY COMMITTED.                    *
+000600*-----------------------------------------------------------------
+000700*  DATE-WRITTEN.  08/09/2026.
+000800*  MODIFICATION HISTORY.
+000900*    08/09/2026  RWK  ORIGINAL.
+001000*    08/09/2026  RWK  ADDED THE RUNNING EXCEPTION COUNT AND RUN
+001100*                     TOTALS SO A RESTARTED RUN CAN SEED ITS
+001200*                     WORKING-STORAGE TOTALS FROM THE LAST
+001300*                     CHECKPOINT INSTEAD OF STARTING THEM OVER AT
+001400*                     ZERO - OTHERWISE THE REGISTER RUN TOTALS
+001500*                     LINE AND THE GL EXPORT WOULD ONLY REFLECT
+001600*                     THE POST-RESTART PORTION OF THE RUN.
+001700*****************************************************************
+001800 01  CK-CHECKPOINT-RECORD.
+001900     05  CK-LAST-EMPLOYEE-ID     PIC X(06).
+002000     05  CK-RUN-DATE             PIC 9(08).
+002100     05  CK-RECORDS-PROCESSED    PIC 9(06).
+002200     05  CK-EXCEPTIONS-PROCESSED PIC 9(06).
+002300     05  CK-RUN-TOTAL-GROSS      PIC 9(07)V99.
+002400     05  CK-RUN-TOTAL-DEDUCTIONS PIC 9(07)V99.
+002500     05  CK-RUN-TOTAL-NET        PIC 9(07)V99.
