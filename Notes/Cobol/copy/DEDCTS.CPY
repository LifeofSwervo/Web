@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*  DEDCTS.CPY                                                   *
+000300*  ITEMIZED PAYROLL DEDUCTIONS STRUCTURE.  SHARED BY Payroll    *
+000400*  AND ANY PROGRAM THAT PASSES OR STORES A DEDUCTIONS GROUP.    *
+000500*  EACH DETAIL FIELD ROLLS UP INTO THE TOTAL.                   *
+000600*-----------------------------------------------------------------
+000700*  DATE-WRITTEN.  08/09/2026.
+000800*  MODIFICATION HISTORY.
+000900*    08/09/2026  RWK  ORIGINAL - REPLACES SINGLE-FIELD
+001000*                     WS-DEDUCTIONS WITH ITEMIZED BREAKDOWN.
+001100*    08/09/2026  RWK  WIDENED EACH FIELD TO 9(5)V99 TO MATCH THE
+001200*                     WIDER GROSS PAY FIELDS IN Payroll - 999V99
+001300*                     COULD OVERFLOW ON VALID, IN-RANGE GROSS PAY.
+001400*****************************************************************
+001500 01  LS-DEDUCTIONS.
+001600     05  LS-FEDERAL-TAX          PIC 9(5)V99.
+001700     05  LS-STATE-TAX            PIC 9(5)V99.
+001800     05  LS-FICA-TAX             PIC 9(5)V99.
+001900     05  LS-HEALTH-INSURANCE     PIC 9(5)V99.
+002000     05  LS-RETIREMENT-401K      PIC 9(5)V99.
+002100     05  LS-TOTAL-DEDUCTIONS     PIC 9(5)V99.
