@@ -0,0 +1,610 @@
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.    PayDriver.
+000500 AUTHOR.        R WILKERSON.
+000600 INSTALLATION.  PAYROLL SYSTEMS.
+000700 DATE-WRITTEN.  08/09/2026.
+000800 DATE-COMPILED.
+
+000900******************************************************************
+001000*  PURPOSE.  BATCH PAYROLL DRIVER.  READS ONE TIMECARD TRANSACTION *
+001100*  PER EMPLOYEE FROM THE TIMECARD FILE, VALIDATES THE EMPLOYEE   *
+001200*  AND PAY RATE AGAINST THE EMPLOYEE MASTER, AND CALLS Payroll   *
+001300*  ONCE PER RECORD SO AN ENTIRE PAY PERIOD CAN BE RUN IN ONE     *
+001400*  BATCH JOB INSTEAD OF ONE-OFF INVOCATIONS.  TIMECARDS THAT     *
+001500*  FAIL EMPLOYEE OR RATE VALIDATION, OR THAT Payroll REJECTS,    *
+001600*  ARE WRITTEN TO THE EXCEPTION REPORT INSTEAD OF BEING PAID.    *
+001700*  EVERY TIMECARD THAT IS PAID PRODUCES A LINE ON THE PAYROLL    *
+001800*  REGISTER, WITH A RUN TOTAL LINE AT THE END.  EACH PAID        *
+001900*  TIMECARD ALSO ROLLS INTO THE EMPLOYEE'S YEAR-TO-DATE AND      *
+002000*  QUARTER-TO-DATE TOTALS ON THE YTD-TOTALS MASTER.              *
+002100*-----------------------------------------------------------------
+002200*  MODIFICATION HISTORY.
+002300*    08/09/2026  RWK  ORIGINAL.
+002400*    08/09/2026  RWK  ADDED EMPLOYEE-MASTER LOOKUP TO VALIDATE
+002500*                     EACH TIMECARD'S RATE AGAINST THE RATE ON
+002600*                     FILE, AND AN EXCEPTION REPORT FOR TIMECARDS
+002700*                     THAT ARE REJECTED OR MISMATCH.
+002800*    08/09/2026  RWK  ADDED THE PAYROLL REGISTER REPORT - ONE
+002900*                     DETAIL LINE PER EMPLOYEE PAID, PLUS A RUN
+003000*                     TOTAL LINE.
+003100*    08/09/2026  RWK  ADDED YTD/QTD ACCUMULATION AGAINST THE
+003200*                     YTD-TOTALS MASTER (SEE PayQtrRpt FOR THE
+003300*                     QUARTERLY ROLLUP REPORT).  QTD RESETS
+003400*                     AUTOMATICALLY WHEN THE RUN DATE'S QUARTER
+003500*                     DOES NOT MATCH THE RECORD'S LAST QUARTER.
+003600*    08/09/2026  RWK  POSTS RUN TOTALS TO THE GENERAL LEDGER
+003700*                     EXPORT FEED - ONE SUMMARY RECORD EACH FOR
+003800*                     PAYROLL EXPENSE, WITHHOLDING LIABILITY, AND
+003900*                     NET PAY CASH.
+004000*    08/09/2026  RWK  ADDED CHECKPOINT/RESTART.  A CHECKPOINT
+004100*                     RECORD IS WRITTEN AFTER EVERY EMPLOYEE PAID.
+004200*                     WHEN THE JOB IS RESUBMITTED WITH PARM
+004300*                     'RESTART' IT SKIPS BACK THROUGH THE
+004400*                     TIMECARD FILE TO THE LAST EMPLOYEE ID
+004500*                     CHECKPOINTED INSTEAD OF REPROCESSING FROM
+004600*                     THE BEGINNING.
+004700*    08/09/2026  RWK  A RESTARTED RUN NOW REOPENS THE EXCEPTION
+004800*                     REPORT, PAYROLL REGISTER, AND GL EXPORT
+004900*                     FILES EXTEND RATHER THAN OUTPUT SO THE PRIOR
+005000*                     RUN'S OUTPUT SURVIVES THE RESTART; ALL THREE
+005100*                     OPENS NOW CHECK FILE STATUS LIKE THE OTHER
+005200*                     FILES IN THIS PARAGRAPH.  WS-GROSS-PAY AND
+005300*                     WS-NET-PAY WIDENED TO MATCH THE WIDER
+005400*                     Payroll LINKAGE FIELDS.
+005500*    08/09/2026  RWK  CHECKPOINT-FILE'S OPEN NOW CHECKS FILE
+005600*                     STATUS TOO.  THE CHECKPOINT RECORD NOW
+005700*                     CARRIES THE RUNNING EXCEPTION COUNT AND RUN
+005800*                     TOTALS SO A RESTARTED RUN SEEDS ITS RECORD
+005900*                     COUNT, EXCEPTION COUNT, AND GROSS/DEDUCTION/
+006000*                     NET TOTALS FROM THE LAST CHECKPOINT INSTEAD
+006100*                     OF STARTING THEM OVER AT ZERO - OTHERWISE
+006200*                     THE PAYROLL REGISTER'S RUN TOTALS LINE AND
+006300*                     THE GL EXPORT WOULD ONLY REFLECT THE
+006400*                     POST-RESTART PORTION OF THE RUN.  YTD-TOTALS
+006500*                     RESET IS NOW KEYED OFF A STORED YEAR
+006600*                     (YT-CURRENT-YEAR IN YTDREC.CPY) AS WELL AS
+006700*                     QUARTER, SO YTD NO LONGER ACCUMULATES ACROSS
+006800*                     A Q4-TO-Q1 ROLLOVER.  THE RESTART PARM IS
+006900*                     NOW RECEIVED AS A LENGTH-PREFIXED LINKAGE
+007000*                     ITEM (LK-PARM-LEN/LK-PARM-TEXT) TO MATCH
+007100*                     HOW MVS ACTUALLY DELIVERS EXEC PARM TEXT.
+007200*    08/09/2026  RWK  2700-WRITE-CHECKPOINT NOW RUNS AFTER EVERY
+007300*                     TIMECARD IS DISPOSED OF, NOT JUST AFTER A
+007400*                     SUCCESSFUL PAY - OTHERWISE A RUN THAT CRASHED
+007500*                     AFTER LOGGING ONE OR MORE EXCEPTIONS BUT
+007600*                     BEFORE THE NEXT SUCCESSFUL PAY WOULD REPLAY
+007700*                     THOSE SAME TIMECARDS INTO THE EXCEPTION
+007800*                     REPORT ON RESTART, SINCE 1200-SKIP-TO-
+007900*                     CHECKPOINT ONLY SKIPPED PAST THE LAST
+008000*                     CHECKPOINTED ID.
+008100******************************************************************
+
+008200 ENVIRONMENT DIVISION.
+008300 CONFIGURATION SECTION.
+008400 SOURCE-COMPUTER.  IBM-370.
+008500 OBJECT-COMPUTER.  IBM-370.
+
+008600 INPUT-OUTPUT SECTION.
+008700 FILE-CONTROL.
+008800     SELECT TIMECARD-FILE ASSIGN TO "TIMECARD"
+008900         ORGANIZATION IS LINE SEQUENTIAL
+009000         FILE STATUS IS WS-TIMECARD-STATUS.
+
+009100     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+009200         ORGANIZATION IS INDEXED
+009300         ACCESS MODE IS RANDOM
+009400         RECORD KEY IS EM-EMPLOYEE-ID
+009500         FILE STATUS IS WS-EMPMAST-STATUS.
+
+009600     SELECT YTD-TOTALS-FILE ASSIGN TO "YTDMAST"
+009700         ORGANIZATION IS INDEXED
+009800         ACCESS MODE IS DYNAMIC
+009900         RECORD KEY IS YT-EMPLOYEE-ID
+010000         FILE STATUS IS WS-YTDMST-STATUS.
+
+010100     SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCRPT"
+010200         ORGANIZATION IS LINE SEQUENTIAL
+010300         FILE STATUS IS WS-EXCRPT-STATUS.
+
+010400     SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYREG"
+010500         ORGANIZATION IS LINE SEQUENTIAL
+010600         FILE STATUS IS WS-PAYREG-STATUS.
+
+010700     SELECT GL-EXPORT-FILE ASSIGN TO "GLEXPRT"
+010800         ORGANIZATION IS LINE SEQUENTIAL
+010900         FILE STATUS IS WS-GLEXPRT-STATUS.
+
+011000     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+011100         ORGANIZATION IS LINE SEQUENTIAL
+011200         FILE STATUS IS WS-CKPT-STATUS.
+
+011300 DATA DIVISION.
+011400 FILE SECTION.
+011500 FD  TIMECARD-FILE
+011600     RECORDING MODE IS F.
+011700 COPY TCREC.CPY.
+
+011800 FD  EMPLOYEE-MASTER-FILE.
+011900 COPY EMPMAST.CPY.
+
+012000 FD  YTD-TOTALS-FILE.
+012100 COPY YTDREC.CPY.
+
+012200 FD  EXCEPTION-REPORT-FILE
+012300     RECORDING MODE IS F.
+012400 01  XR-PRINT-LINE               PIC X(80).
+
+012500 FD  PAYROLL-REGISTER-FILE
+012600     RECORDING MODE IS F.
+012700 01  RG-PRINT-LINE               PIC X(96).
+
+012800 FD  GL-EXPORT-FILE
+012900     RECORDING MODE IS F.
+013000 COPY GLREC.CPY.
+
+013100 FD  CHECKPOINT-FILE
+013200     RECORDING MODE IS F.
+013300 COPY CKPTREC.CPY.
+
+013400 WORKING-STORAGE SECTION.
+
+013500*-----------------------------------------------------------------
+013600*    FILE STATUS AND CONTROL SWITCHES
+013700*-----------------------------------------------------------------
+013800 01  WS-TIMECARD-STATUS          PIC X(02) VALUE SPACES.
+013900 01  WS-EMPMAST-STATUS           PIC X(02) VALUE SPACES.
+014000 01  WS-YTDMST-STATUS            PIC X(02) VALUE SPACES.
+014100 01  WS-EXCRPT-STATUS            PIC X(02) VALUE SPACES.
+014200 01  WS-PAYREG-STATUS            PIC X(02) VALUE SPACES.
+014300 01  WS-GLEXPRT-STATUS           PIC X(02) VALUE SPACES.
+014400 01  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+
+014500 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+014600     88  WS-END-OF-FILE                    VALUE 'Y'.
+
+014700 01  WS-CKPT-EOF-SWITCH          PIC X(01) VALUE 'N'.
+014800     88  WS-CKPT-END-OF-FILE               VALUE 'Y'.
+
+014900 01  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+015000     88  WS-RESTART-RUN                     VALUE 'Y'.
+
+015100 01  WS-LAST-CHECKPOINT-ID       PIC X(06) VALUE SPACES.
+015200 01  WS-LAST-CHECKPOINT-RECORDS  PIC 9(06) VALUE ZERO.
+015300 01  WS-LAST-CHECKPOINT-EXCPTNS  PIC 9(06) VALUE ZERO.
+015400 01  WS-LAST-CHECKPOINT-GROSS    PIC 9(07)V99 VALUE ZERO.
+015500 01  WS-LAST-CHECKPOINT-DEDUCT   PIC 9(07)V99 VALUE ZERO.
+015600 01  WS-LAST-CHECKPOINT-NET      PIC 9(07)V99 VALUE ZERO.
+
+015700 01  WS-EMPLOYEE-SWITCH          PIC X(01) VALUE 'Y'.
+015800     88  WS-EMPLOYEE-FOUND                 VALUE 'Y'.
+015900     88  WS-EMPLOYEE-NOT-FOUND             VALUE 'N'.
+
+016000 01  WS-YTD-SWITCH               PIC X(01) VALUE 'Y'.
+016100     88  WS-YTD-RECORD-FOUND               VALUE 'Y'.
+016200     88  WS-YTD-RECORD-NOT-FOUND           VALUE 'N'.
+
+016300 01  WS-RECORD-COUNT             PIC 9(06) VALUE ZERO.
+016400 01  WS-EXCEPTION-COUNT          PIC 9(06) VALUE ZERO.
+
+016500 01  WS-RUN-TOTAL-GROSS          PIC 9(07)V99 VALUE ZERO.
+016600 01  WS-RUN-TOTAL-DEDUCTIONS     PIC 9(07)V99 VALUE ZERO.
+016700 01  WS-RUN-TOTAL-NET            PIC 9(07)V99 VALUE ZERO.
+
+016800*-----------------------------------------------------------------
+016900*    RUN DATE AND CURRENT QUARTER - DRIVES QTD RESET LOGIC
+017000*-----------------------------------------------------------------
+017100 01  WS-RUN-DATE.
+017200     05  WS-RUN-YEAR             PIC 9(04).
+017300     05  WS-RUN-MONTH            PIC 9(02).
+017400     05  WS-RUN-DAY              PIC 9(02).
+017500 01  WS-CURRENT-QUARTER          PIC 9(01).
+
+017600*-----------------------------------------------------------------
+017700*    EXCEPTION REPORT DETAIL LINE
+017800*-----------------------------------------------------------------
+017900 COPY EXCLINE.CPY.
+
+018000*-----------------------------------------------------------------
+018100*    PAYROLL REGISTER DETAIL AND TOTAL LINES
+018200*-----------------------------------------------------------------
+018300 COPY REGLINE.CPY.
+
+018400*-----------------------------------------------------------------
+018500*    AREAS PASSED TO/FROM Payroll ON EACH CALL
+018600*-----------------------------------------------------------------
+018700 COPY DEDCTS.CPY.
+
+018800 01  WS-GROSS-PAY                PIC 9(5)V99.
+018900 01  WS-NET-PAY                  PIC S9(5)V99.
+019000 01  WS-EDIT-STATUS              PIC X(01).
+019100     88  WS-TIMECARD-VALID                 VALUE 'Y'.
+019200     88  WS-TIMECARD-INVALID               VALUE 'N'.
+
+019300 LINKAGE SECTION.
+
+019400*-----------------------------------------------------------------
+019500*    PARM PASSED FROM THE JCL EXEC STATEMENT.  PARM='RESTART'
+019600*    RESUMES A PRIOR RUN FROM ITS LAST CHECKPOINT.  MVS DELIVERS
+019700*    THE PARM TEXT PRECEDED BY A BINARY HALFWORD LENGTH, NOT AS
+019800*    RAW TEXT, SO THE LENGTH MUST BE PART OF THE LINKAGE ITEM.
+019900*-----------------------------------------------------------------
+020000 01  LK-PARM-INFO.
+020100     05  LK-PARM-LEN             PIC S9(4) COMP.
+020200     05  LK-PARM-TEXT            PIC X(08).
+
+020300 PROCEDURE DIVISION USING LK-PARM-INFO.
+
+020400******************************************************************
+020500*    0000-MAINLINE
+020600******************************************************************
+020700 0000-MAINLINE.
+020800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+020900     PERFORM 2000-PROCESS-TIMECARD THRU 2000-EXIT
+021000             UNTIL WS-END-OF-FILE.
+021100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+021200     STOP RUN.
+
+021300******************************************************************
+021400*    1000-INITIALIZE
+021500******************************************************************
+021600 1000-INITIALIZE.
+021700     IF LK-PARM-LEN > ZERO AND LK-PARM-TEXT(1:7) = "RESTART"
+021800         SET WS-RESTART-RUN TO TRUE
+021900     END-IF.
+022000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+022100     EVALUATE TRUE
+022200         WHEN WS-RUN-MONTH <= 03
+022300             MOVE 1 TO WS-CURRENT-QUARTER
+022400         WHEN WS-RUN-MONTH <= 06
+022500             MOVE 2 TO WS-CURRENT-QUARTER
+022600         WHEN WS-RUN-MONTH <= 09
+022700             MOVE 3 TO WS-CURRENT-QUARTER
+022800         WHEN OTHER
+022900             MOVE 4 TO WS-CURRENT-QUARTER
+023000     END-EVALUATE.
+023100     OPEN INPUT TIMECARD-FILE.
+023200     IF WS-TIMECARD-STATUS NOT = "00"
+023300         DISPLAY "PAYDRVR - UNABLE TO OPEN TIMECARD FILE, "
+023400                 "STATUS = " WS-TIMECARD-STATUS
+023500         STOP RUN
+023600     END-IF.
+023700     OPEN INPUT EMPLOYEE-MASTER-FILE.
+023800     IF WS-EMPMAST-STATUS NOT = "00"
+023900         DISPLAY "PAYDRVR - UNABLE TO OPEN EMPLOYEE MASTER, "
+024000                 "STATUS = " WS-EMPMAST-STATUS
+024100         STOP RUN
+024200     END-IF.
+024300     OPEN I-O YTD-TOTALS-FILE.
+024400     IF WS-YTDMST-STATUS NOT = "00"
+024500         DISPLAY "PAYDRVR - UNABLE TO OPEN YTD-TOTALS MASTER, "
+024600                 "STATUS = " WS-YTDMST-STATUS
+024700         STOP RUN
+024800     END-IF.
+024900     IF WS-RESTART-RUN
+025000         OPEN EXTEND EXCEPTION-REPORT-FILE
+025100     ELSE
+025200         OPEN OUTPUT EXCEPTION-REPORT-FILE
+025300     END-IF.
+025400     IF WS-EXCRPT-STATUS NOT = "00"
+025500         DISPLAY "PAYDRVR - UNABLE TO OPEN EXCEPTION REPORT, "
+025600                 "STATUS = " WS-EXCRPT-STATUS
+025700         STOP RUN
+025800     END-IF.
+025900     IF WS-RESTART-RUN
+026000         OPEN EXTEND PAYROLL-REGISTER-FILE
+026100     ELSE
+026200         OPEN OUTPUT PAYROLL-REGISTER-FILE
+026300     END-IF.
+026400     IF WS-PAYREG-STATUS NOT = "00"
+026500         DISPLAY "PAYDRVR - UNABLE TO OPEN PAYROLL REGISTER, "
+026600                 "STATUS = " WS-PAYREG-STATUS
+026700         STOP RUN
+026800     END-IF.
+026900     IF WS-RESTART-RUN
+027000         OPEN EXTEND GL-EXPORT-FILE
+027100     ELSE
+027200         OPEN OUTPUT GL-EXPORT-FILE
+027300     END-IF.
+027400     IF WS-GLEXPRT-STATUS NOT = "00"
+027500         DISPLAY "PAYDRVR - UNABLE TO OPEN GL EXPORT FILE, "
+027600                 "STATUS = " WS-GLEXPRT-STATUS
+027700         STOP RUN
+027800     END-IF.
+027900     PERFORM 2100-READ-TIMECARD THRU 2100-EXIT.
+028000     IF WS-RESTART-RUN
+028100         PERFORM 1100-FIND-LAST-CHECKPOINT THRU 1100-EXIT
+028200         PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+028300         OPEN EXTEND CHECKPOINT-FILE
+028400     ELSE
+028500         OPEN OUTPUT CHECKPOINT-FILE
+028600     END-IF.
+028700     IF WS-CKPT-STATUS NOT = "00"
+028800         DISPLAY "PAYDRVR - UNABLE TO OPEN CHECKPOINT FILE, "
+028900                 "STATUS = " WS-CKPT-STATUS
+029000         STOP RUN
+029100     END-IF.
+029200 1000-EXIT.
+029300     EXIT.
+
+029400******************************************************************
+029500*    1100-FIND-LAST-CHECKPOINT
+029600*    ON A RESTART, READS THE CHECKPOINT FILE LEFT BY THE PRIOR
+029700*    RUN THROUGH TO THE END SO WE PICK UP THE LAST EMPLOYEE ID
+029800*    THAT RUN ACTUALLY COMMITTED.
+029900******************************************************************
+030000 1100-FIND-LAST-CHECKPOINT.
+030100     OPEN INPUT CHECKPOINT-FILE.
+030200     IF WS-CKPT-STATUS NOT = "00"
+030300         DISPLAY "PAYDRVR - UNABLE TO OPEN CHECKPOINT FILE, "
+030400                 "STATUS = " WS-CKPT-STATUS
+030500         STOP RUN
+030600     END-IF.
+030700     PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT
+030800             UNTIL WS-CKPT-END-OF-FILE.
+030900     MOVE WS-LAST-CHECKPOINT-RECORDS TO WS-RECORD-COUNT.
+031000     MOVE WS-LAST-CHECKPOINT-EXCPTNS TO WS-EXCEPTION-COUNT.
+031100     MOVE WS-LAST-CHECKPOINT-GROSS TO WS-RUN-TOTAL-GROSS.
+031200     MOVE WS-LAST-CHECKPOINT-DEDUCT TO WS-RUN-TOTAL-DEDUCTIONS.
+031300     MOVE WS-LAST-CHECKPOINT-NET TO WS-RUN-TOTAL-NET.
+031400     CLOSE CHECKPOINT-FILE.
+031500 1100-EXIT.
+031600     EXIT.
+
+031700******************************************************************
+031800*    1150-READ-CHECKPOINT
+031900******************************************************************
+032000 1150-READ-CHECKPOINT.
+032100     READ CHECKPOINT-FILE
+032200         AT END
+032300             SET WS-CKPT-END-OF-FILE TO TRUE
+032400         NOT AT END
+032500             MOVE CK-LAST-EMPLOYEE-ID TO WS-LAST-CHECKPOINT-ID
+032600             MOVE CK-RECORDS-PROCESSED
+032700                 TO WS-LAST-CHECKPOINT-RECORDS
+032800             MOVE CK-EXCEPTIONS-PROCESSED
+032900                 TO WS-LAST-CHECKPOINT-EXCPTNS
+033000             MOVE CK-RUN-TOTAL-GROSS TO WS-LAST-CHECKPOINT-GROSS
+033100             MOVE CK-RUN-TOTAL-DEDUCTIONS
+033200                 TO WS-LAST-CHECKPOINT-DEDUCT
+033300             MOVE CK-RUN-TOTAL-NET TO WS-LAST-CHECKPOINT-NET
+033400     END-READ.
+033500 1150-EXIT.
+033600     EXIT.
+
+033700******************************************************************
+033800*    1200-SKIP-TO-CHECKPOINT
+033900*    ADVANCES PAST THE TIMECARDS ALREADY DISPOSED OF (PAID OR
+034000*    EXCEPTIONED) BY THE PRIOR RUN.  THE TIMECARD FILE IS SORTED
+034100*    ASCENDING BY EMPLOYEE ID, SO READING FORWARD UNTIL WE PASS
+034200*    THE CHECKPOINTED ID SKIPS EXACTLY THE WORK ALREADY
+034300*    COMMITTED.
+034400******************************************************************
+034500 1200-SKIP-TO-CHECKPOINT.
+034600     PERFORM 2100-READ-TIMECARD THRU 2100-EXIT
+034700             UNTIL WS-END-OF-FILE
+034800             OR TC-EMPLOYEE-ID > WS-LAST-CHECKPOINT-ID.
+034900 1200-EXIT.
+035000     EXIT.
+
+035100******************************************************************
+035200*    2000-PROCESS-TIMECARD
+035300*    VALIDATES THE EMPLOYEE AND RATE ON THE CURRENT TIMECARD,
+035400*    CALLS Payroll WHEN IT PASSES, AND READS THE NEXT TIMECARD.
+035500******************************************************************
+035600 2000-PROCESS-TIMECARD.
+035700     PERFORM 2200-LOOKUP-EMPLOYEE THRU 2200-EXIT.
+035800     IF WS-EMPLOYEE-NOT-FOUND
+035900         MOVE "EMPLOYEE NOT ON MASTER FILE" TO XL-REASON
+036000         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+036100         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+036200     ELSE
+036300         IF TC-HOURLY-RATE NOT = EM-AUTHORIZED-RATE
+036400             MOVE "TIMECARD RATE DOES NOT MATCH MASTER RATE"
+036500                 TO XL-REASON
+036600             PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+036700             PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+036800         ELSE
+036900             PERFORM 2400-CALL-PAYROLL THRU 2400-EXIT
+037000         END-IF
+037100     END-IF.
+037200     PERFORM 2100-READ-TIMECARD THRU 2100-EXIT.
+037300 2000-EXIT.
+037400     EXIT.
+
+037500******************************************************************
+037600*    2100-READ-TIMECARD
+037700******************************************************************
+037800 2100-READ-TIMECARD.
+037900     READ TIMECARD-FILE
+038000         AT END
+038100             SET WS-END-OF-FILE TO TRUE
+038200     END-READ.
+038300 2100-EXIT.
+038400     EXIT.
+
+038500******************************************************************
+038600*    2200-LOOKUP-EMPLOYEE
+038700*    READS THE EMPLOYEE MASTER FOR THE CURRENT TIMECARD'S
+038800*    EMPLOYEE ID SO THE TIMECARD RATE CAN BE VALIDATED.
+038900******************************************************************
+039000 2200-LOOKUP-EMPLOYEE.
+039100     MOVE TC-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+039200     READ EMPLOYEE-MASTER-FILE
+039300         INVALID KEY
+039400             SET WS-EMPLOYEE-NOT-FOUND TO TRUE
+039500         NOT INVALID KEY
+039600             SET WS-EMPLOYEE-FOUND TO TRUE
+039700     END-READ.
+039800 2200-EXIT.
+039900     EXIT.
+
+040000******************************************************************
+040100*    2300-WRITE-EXCEPTION
+040200*    LOGS A REJECTED OR FLAGGED TIMECARD TO THE EXCEPTION REPORT
+040300*    INSTEAD OF LETTING IT REACH Payroll.
+040400******************************************************************
+040500 2300-WRITE-EXCEPTION.
+040600     MOVE TC-EMPLOYEE-ID TO XL-EMPLOYEE-ID.
+040700     MOVE TC-HOURS-WORKED TO XL-HOURS.
+040800     MOVE TC-HOURLY-RATE TO XL-RATE.
+040900     WRITE XR-PRINT-LINE FROM XL-DETAIL-LINE.
+041000     ADD 1 TO WS-EXCEPTION-COUNT.
+041100 2300-EXIT.
+041200     EXIT.
+
+041300******************************************************************
+041400*    2400-CALL-PAYROLL
+041500*    EMPLOYEE AND RATE CHECKED OUT - CALL Payroll AND ROUTE A
+041600*    REJECTED TIMECARD TO THE EXCEPTION REPORT TOO.
+041700******************************************************************
+041800 2400-CALL-PAYROLL.
+041900     CALL "Payroll" USING TC-HOURS-WORKED TC-HOURLY-RATE
+042000             WS-GROSS-PAY LS-DEDUCTIONS WS-NET-PAY
+042100             WS-EDIT-STATUS.
+042200     IF WS-TIMECARD-INVALID
+042300         MOVE "HOURS OR RATE OUT OF RANGE" TO XL-REASON
+042400         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+042500         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+042600     ELSE
+042700         ADD 1 TO WS-RECORD-COUNT
+042800         PERFORM 2500-WRITE-REGISTER-LINE THRU 2500-EXIT
+042900         PERFORM 2600-UPDATE-YTD-TOTALS THRU 2600-EXIT
+043000         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+043100     END-IF.
+043200 2400-EXIT.
+043300     EXIT.
+
+043400******************************************************************
+043500*    2500-WRITE-REGISTER-LINE
+043600*    WRITES ONE PAYROLL REGISTER DETAIL LINE AND ADDS THE
+043700*    EMPLOYEE'S FIGURES INTO THE RUN TOTALS.
+043800******************************************************************
+043900 2500-WRITE-REGISTER-LINE.
+044000     MOVE TC-EMPLOYEE-ID TO RL-EMPLOYEE-ID.
+044100     MOVE EM-EMPLOYEE-NAME TO RL-EMPLOYEE-NAME.
+044200     MOVE TC-HOURS-WORKED TO RL-HOURS.
+044300     MOVE TC-HOURLY-RATE TO RL-RATE.
+044400     MOVE WS-GROSS-PAY TO RL-GROSS-PAY.
+044500     MOVE LS-TOTAL-DEDUCTIONS TO RL-DEDUCTIONS.
+044600     MOVE WS-NET-PAY TO RL-NET-PAY.
+044700     WRITE RG-PRINT-LINE FROM RL-DETAIL-LINE.
+044800     ADD WS-GROSS-PAY TO WS-RUN-TOTAL-GROSS.
+044900     ADD LS-TOTAL-DEDUCTIONS TO WS-RUN-TOTAL-DEDUCTIONS.
+045000     ADD WS-NET-PAY TO WS-RUN-TOTAL-NET.
+045100 2500-EXIT.
+045200     EXIT.
+
+045300******************************************************************
+045400*    2600-UPDATE-YTD-TOTALS
+045500*    ROLLS THIS TIMECARD'S GROSS, DEDUCTIONS, AND NET PAY INTO
+045600*    THE EMPLOYEE'S YTD-TOTALS RECORD, RESETTING THE YTD BUCKETS
+045700*    WHEN THE RUN FALLS IN A NEW YEAR AND THE QTD BUCKETS WHEN
+045800*    THE RUN FALLS IN A NEW QUARTER.
+045900******************************************************************
+046000 2600-UPDATE-YTD-TOTALS.
+046100     MOVE TC-EMPLOYEE-ID TO YT-EMPLOYEE-ID.
+046200     READ YTD-TOTALS-FILE
+046300         INVALID KEY
+046400             SET WS-YTD-RECORD-NOT-FOUND TO TRUE
+046500         NOT INVALID KEY
+046600             SET WS-YTD-RECORD-FOUND TO TRUE
+046700     END-READ.
+046800     IF WS-YTD-RECORD-NOT-FOUND
+046900         MOVE ZERO TO YT-YTD-GROSS-PAY YT-YTD-DEDUCTIONS
+047000                      YT-YTD-NET-PAY YT-QTD-GROSS-PAY
+047100                      YT-QTD-DEDUCTIONS YT-QTD-NET-PAY
+047200         MOVE WS-RUN-YEAR TO YT-CURRENT-YEAR
+047300         MOVE WS-CURRENT-QUARTER TO YT-CURRENT-QUARTER
+047400     END-IF.
+047500     IF YT-CURRENT-YEAR NOT = WS-RUN-YEAR
+047600         MOVE WS-RUN-YEAR TO YT-CURRENT-YEAR
+047700         MOVE ZERO TO YT-YTD-GROSS-PAY YT-YTD-DEDUCTIONS
+047800                      YT-YTD-NET-PAY
+047900     END-IF.
+048000     IF YT-CURRENT-QUARTER NOT = WS-CURRENT-QUARTER
+048100         MOVE WS-CURRENT-QUARTER TO YT-CURRENT-QUARTER
+048200         MOVE ZERO TO YT-QTD-GROSS-PAY YT-QTD-DEDUCTIONS
+048300                      YT-QTD-NET-PAY
+048400     END-IF.
+048500     ADD WS-GROSS-PAY TO YT-YTD-GROSS-PAY YT-QTD-GROSS-PAY.
+048600     ADD LS-TOTAL-DEDUCTIONS TO YT-YTD-DEDUCTIONS
+048700             YT-QTD-DEDUCTIONS.
+048800     ADD WS-NET-PAY TO YT-YTD-NET-PAY YT-QTD-NET-PAY.
+048900     IF WS-YTD-RECORD-NOT-FOUND
+049000         WRITE YT-YTD-RECORD
+049100     ELSE
+049200         REWRITE YT-YTD-RECORD
+049300     END-IF.
+049400 2600-EXIT.
+049500     EXIT.
+
+049600******************************************************************
+049700*    2700-WRITE-CHECKPOINT
+049800*    RECORDS THE LAST EMPLOYEE ID FULLY DISPOSED OF - PAID OR
+049900*    ROUTED TO THE EXCEPTION REPORT - SO A RESTARTED RUN CAN
+050000*    RESUME PAST THIS POINT INSTEAD OF REPROCESSING FROM THE
+050100*    BEGINNING OF THE TIMECARD FILE, AND SO A RESTART DOES NOT
+050200*    RE-WRITE DUPLICATE LINES FOR TIMECARDS ALREADY LOGGED TO
+050300*    THE EXCEPTION REPORT.
+050400******************************************************************
+050500 2700-WRITE-CHECKPOINT.
+050600     MOVE TC-EMPLOYEE-ID TO CK-LAST-EMPLOYEE-ID.
+050700     MOVE WS-RUN-DATE TO CK-RUN-DATE.
+050800     MOVE WS-RECORD-COUNT TO CK-RECORDS-PROCESSED.
+050900     MOVE WS-EXCEPTION-COUNT TO CK-EXCEPTIONS-PROCESSED.
+051000     MOVE WS-RUN-TOTAL-GROSS TO CK-RUN-TOTAL-GROSS.
+051100     MOVE WS-RUN-TOTAL-DEDUCTIONS TO CK-RUN-TOTAL-DEDUCTIONS.
+051200     MOVE WS-RUN-TOTAL-NET TO CK-RUN-TOTAL-NET.
+051300     WRITE CK-CHECKPOINT-RECORD.
+051400 2700-EXIT.
+051500     EXIT.
+
+051600******************************************************************
+051700*    9000-TERMINATE
+051800******************************************************************
+051900 9000-TERMINATE.
+052000     MOVE WS-RUN-TOTAL-GROSS TO RL-TOTAL-GROSS-PAY.
+052100     MOVE WS-RUN-TOTAL-DEDUCTIONS TO RL-TOTAL-DEDUCTIONS.
+052200     MOVE WS-RUN-TOTAL-NET TO RL-TOTAL-NET-PAY.
+052300     WRITE RG-PRINT-LINE FROM RL-TOTAL-LINE.
+052400     PERFORM 9100-WRITE-GL-EXPORT THRU 9100-EXIT.
+052500     CLOSE TIMECARD-FILE.
+052600     CLOSE EMPLOYEE-MASTER-FILE.
+052700     CLOSE YTD-TOTALS-FILE.
+052800     CLOSE EXCEPTION-REPORT-FILE.
+052900     CLOSE PAYROLL-REGISTER-FILE.
+053000     CLOSE GL-EXPORT-FILE.
+053100     CLOSE CHECKPOINT-FILE.
+053200     DISPLAY "PAYDRVR - " WS-RECORD-COUNT " TIMECARDS PROCESSED".
+053300     DISPLAY "PAYDRVR - " WS-EXCEPTION-COUNT " EXCEPTIONS".
+053400 9000-EXIT.
+053500     EXIT.
+
+053600******************************************************************
+053700*    9100-WRITE-GL-EXPORT
+053800*    POSTS THIS RUN'S TOTALS TO THE GENERAL LEDGER EXPORT FEED -
+053900*    A DEBIT TO PAYROLL EXPENSE AND OFFSETTING CREDITS TO THE
+054000*    WITHHOLDING LIABILITY AND NET PAY CASH ACCOUNTS.
+054100******************************************************************
+054200 9100-WRITE-GL-EXPORT.
+054300     MOVE WS-RUN-DATE TO GL-RUN-DATE.
+054400     MOVE "5000" TO GL-ACCOUNT-NUMBER.
+054500     MOVE "PAYROLL EXPENSE" TO GL-ACCOUNT-DESCRIPTION.
+054600     SET GL-IS-DEBIT TO TRUE.
+054700     MOVE WS-RUN-TOTAL-GROSS TO GL-AMOUNT.
+054800     WRITE GL-EXPORT-RECORD.
+054900     MOVE "2100" TO GL-ACCOUNT-NUMBER.
+055000     MOVE "WITHHOLDING LIABILITY" TO GL-ACCOUNT-DESCRIPTION.
+055100     SET GL-IS-CREDIT TO TRUE.
+055200     MOVE WS-RUN-TOTAL-DEDUCTIONS TO GL-AMOUNT.
+055300     WRITE GL-EXPORT-RECORD.
+055400     MOVE "1000" TO GL-ACCOUNT-NUMBER.
+055500     MOVE "NET PAYROLL CASH" TO GL-ACCOUNT-DESCRIPTION.
+055600     SET GL-IS-CREDIT TO TRUE.
+055700     MOVE WS-RUN-TOTAL-NET TO GL-AMOUNT.
+055800     WRITE GL-EXPORT-RECORD.
+055900 9100-EXIT.
+056000     EXIT.
+056100 END PROGRAM PayDriver.
